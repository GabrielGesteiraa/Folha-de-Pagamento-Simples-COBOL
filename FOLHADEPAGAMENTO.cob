@@ -1,49 +1,376 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FolhaDePagamento.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 NomeFuncionario    PIC X(30).
-       01 HorasTrabalhadas   PIC 9(3).
-       01 SalarioHora        PIC 9(5)V99 VALUE 10.
-       01 SalarioBruto       PIC 9(7)V99.
-       01 SALARIO-ED         PIC ZZZZZZ9,99.
-       01 ImpostoRenda       PIC 9(5)V99.
-       01 IMPOSTO-ED         PIC ZZ999,99.
-       01 INSS               PIC 9(5)V99.
-       01 INSS-ED            PIC Z9999,99.
-       01 SalarioLiquido     PIC 9(7)V99.
-       01 LIQUIDO-ED         PIC ZZ99999,99.
-
-       PROCEDURE DIVISION.
-            DISPLAY "Sistema de Folha de Pagamento".
-            DISPLAY "Digite o nome do funcionario: ".
-           ACCEPT NomeFuncionario.
-            DISPLAY "Digite o numero de horas trabalhadas: ".
-           ACCEPT HorasTrabalhadas.
-
-           COMPUTE SalarioBruto = HorasTrabalhadas * SalarioHora.
-
-        IF SalarioBruto > 2000
-        COMPUTE ImpostoRenda = SalarioBruto * 0,15
-        ELSE
-        COMPUTE ImpostoRenda = SalarioBruto * 0,10.
-
-         COMPUTE INSS = SalarioBruto * 0,08.
-
-         COMPUTE SalarioLiquido = SalarioBruto - ImpostoRenda - INSS.
-         MOVE SalarioBruto TO SALARIO-ED.
-         MOVE ImpostoRenda TO IMPOSTO-ED.
-         MOVE SalarioLiquido TO LIQUIDO-ED.
-         MOVE INSS TO INSS-ED.
-
-           DISPLAY "Folha de Pagamento para ", NomeFuncionario.
-           DISPLAY "Salario Bruto: R$ ", SALARIO-ED.
-           DISPLAY "Imposto de Renda: R$ ", IMPOSTO-ED.
-           DISPLAY "INSS: R$ ", INSS-ED.
-           DISPLAY "Salario Liquido: R$ ", LIQUIDO-ED.
-
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FolhaDePagamento.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "data/FUNCIONARIOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-HOLERITE ASSIGN TO "HOLERITES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ARQ-AUDITORIA ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FUNCIONARIOS
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPFUNC.
+
+       FD  ARQ-HOLERITE
+           LABEL RECORDS ARE STANDARD.
+       01 REG-HOLERITE            PIC X(80).
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORDS ARE STANDARD.
+       01 REG-AUDITORIA           PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       01 WS-COMPETENCIA     PIC X(7).
+       01 WS-OPERADOR        PIC X(20).
+       01 WS-DATA-HORA-SISTEMA.
+           05 WS-DATA-SISTEMA     PIC 9(8).
+           05 WS-HORA-SISTEMA     PIC 9(6).
+       01 WS-FIM-ARQUIVO     PIC X(1) VALUE "N".
+           88 FIM-DE-ARQUIVO VALUE "S".
+
+       01 SalarioHora        PIC 9(5)V99.
+       01 WS-VALOR-HORA-EXTRA PIC 9(5)V99.
+       01 WS-PERC-HORA-EXTRA PIC 9V99.
+       01 SalarioBruto       PIC 9(7)V99.
+       01 SALARIO-ED         PIC ZZZZZZ9,99.
+       01 ImpostoRenda       PIC 9(5)V99.
+       01 IMPOSTO-ED         PIC ZZ999,99.
+       01 INSS               PIC 9(5)V99.
+       01 INSS-ED            PIC Z9999,99.
+       01 WS-VALE-TRANSPORTE PIC 9(5)V99.
+       01 VALE-TRANSPORTE-ED PIC ZZ999,99.
+       01 VALE-REFEICAO-ED   PIC ZZZ9,99.
+       01 SalarioLiquido     PIC 9(7)V99.
+       01 LIQUIDO-ED         PIC ZZ99999,99.
+       01 WS-DECIMO-TERCEIRO PIC 9(7)V99.
+       01 DECIMO-TERCEIRO-ED PIC ZZZZZZ9,99.
+       01 WS-FGTS-MENSAL     PIC 9(7)V99.
+       01 FGTS-ED            PIC ZZZZZZ9,99.
+
+      *> Tabela progressiva do IRRF: cada faixa guarda o limite
+      *> superior, a aliquota e a parcela a deduzir ja publicados
+      *> pela Receita Federal, para evitar recalcular a progressao.
+       01 TAB-IRRF.
+           05 FAIXA-IRRF OCCURS 5 TIMES INDEXED BY IDX-IRRF.
+               10 IRRF-LIMITE      PIC 9(7)V99.
+               10 IRRF-ALIQUOTA    PIC 9V9(4).
+               10 IRRF-DEDUCAO     PIC 9(5)V99.
+
+      *> Tabela progressiva do INSS: aplicada por faixa (marginal),
+      *> e nao como uma aliquota unica sobre o salario inteiro.
+       01 TAB-INSS.
+           05 FAIXA-INSS OCCURS 4 TIMES INDEXED BY IDX-INSS.
+               10 INSS-LIMITE      PIC 9(7)V99.
+               10 INSS-ALIQUOTA    PIC 9V9(4).
+
+       01 WS-INSS-BASE-ANTERIOR   PIC 9(7)V99.
+
+       01 WS-TOTAIS.
+           05 WS-QTD-FUNCIONARIOS    PIC 9(5) VALUE 0.
+           05 WS-TOTAL-BRUTO         PIC 9(9)V99 VALUE 0.
+           05 WS-TOTAL-IMPOSTO       PIC 9(9)V99 VALUE 0.
+           05 WS-TOTAL-INSS          PIC 9(9)V99 VALUE 0.
+           05 WS-TOTAL-LIQUIDO       PIC 9(9)V99 VALUE 0.
+           05 WS-QTD-DIVERGENCIAS    PIC 9(5) VALUE 0.
+           05 WS-LIQUIDO-ESPERADO    PIC 9(7)V99.
+           05 TOTAL-BRUTO-ED         PIC ZZZZZZZZ9,99.
+           05 TOTAL-IMPOSTO-ED       PIC ZZZZZZZZ9,99.
+           05 TOTAL-INSS-ED          PIC ZZZZZZZZ9,99.
+           05 TOTAL-LIQUIDO-ED       PIC ZZZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-PROCESSAR-FOLHA.
+           DISPLAY "Sistema de Folha de Pagamento - Processamento Lote".
+           DISPLAY "Digite o nome do responsavel pelo processamento: ".
+           ACCEPT WS-OPERADOR.
+           DISPLAY "Digite a competencia (MM/AAAA): ".
+           ACCEPT WS-COMPETENCIA.
+           PERFORM 1100-INICIALIZAR-TABELA-IRRF
+           PERFORM 1200-INICIALIZAR-TABELA-INSS
+           OPEN INPUT ARQ-FUNCIONARIOS
+           OPEN OUTPUT ARQ-HOLERITE
+           OPEN EXTEND ARQ-AUDITORIA
+           PERFORM 2000-LER-FUNCIONARIO
+           PERFORM 3000-PROCESSAR-LOTE UNTIL FIM-DE-ARQUIVO
+           PERFORM 8000-EMITIR-RELATORIO-TOTAIS
+           CLOSE ARQ-FUNCIONARIOS
+           CLOSE ARQ-HOLERITE
+           CLOSE ARQ-AUDITORIA
+           STOP RUN.
+
+       1100-INICIALIZAR-TABELA-IRRF.
+           MOVE 2259,20 TO IRRF-LIMITE(1)
+           MOVE 0       TO IRRF-ALIQUOTA(1)
+           MOVE 0       TO IRRF-DEDUCAO(1)
+           MOVE 2826,65 TO IRRF-LIMITE(2)
+           MOVE 0,0750  TO IRRF-ALIQUOTA(2)
+           MOVE 169,44  TO IRRF-DEDUCAO(2)
+           MOVE 3751,05 TO IRRF-LIMITE(3)
+           MOVE 0,1500  TO IRRF-ALIQUOTA(3)
+           MOVE 381,44  TO IRRF-DEDUCAO(3)
+           MOVE 4664,68 TO IRRF-LIMITE(4)
+           MOVE 0,2250  TO IRRF-ALIQUOTA(4)
+           MOVE 662,77  TO IRRF-DEDUCAO(4)
+           MOVE 9999999,99 TO IRRF-LIMITE(5)
+           MOVE 0,2750  TO IRRF-ALIQUOTA(5)
+           MOVE 896,00  TO IRRF-DEDUCAO(5).
+
+       1200-INICIALIZAR-TABELA-INSS.
+           MOVE 1412,00 TO INSS-LIMITE(1)
+           MOVE 0,0750  TO INSS-ALIQUOTA(1)
+           MOVE 2666,68 TO INSS-LIMITE(2)
+           MOVE 0,0900  TO INSS-ALIQUOTA(2)
+           MOVE 4000,03 TO INSS-LIMITE(3)
+           MOVE 0,1200  TO INSS-ALIQUOTA(3)
+           MOVE 7786,02 TO INSS-LIMITE(4)
+           MOVE 0,1400  TO INSS-ALIQUOTA(4).
+
+       2000-LER-FUNCIONARIO.
+           READ ARQ-FUNCIONARIOS
+               AT END MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ.
+
+       3000-PROCESSAR-LOTE.
+           MOVE FUNC-SALARIO-HORA TO SalarioHora
+
+           PERFORM 3100-CALCULAR-SALARIO-BRUTO
+           PERFORM 3200-CALCULAR-IRRF
+           PERFORM 3300-CALCULAR-INSS
+           PERFORM 3400-CALCULAR-BENEFICIOS
+
+           COMPUTE SalarioLiquido = SalarioBruto - ImpostoRenda - INSS
+               - WS-VALE-TRANSPORTE - FUNC-VALE-REFEICAO.
+           MOVE SalarioBruto TO SALARIO-ED.
+           MOVE ImpostoRenda TO IMPOSTO-ED.
+           MOVE SalarioLiquido TO LIQUIDO-ED.
+           MOVE INSS TO INSS-ED.
+           MOVE WS-VALE-TRANSPORTE TO VALE-TRANSPORTE-ED.
+           MOVE FUNC-VALE-REFEICAO TO VALE-REFEICAO-ED.
+
+           DISPLAY "Folha de Pagamento para ", FUNC-NOME.
+           DISPLAY "Salario Bruto: R$ ", SALARIO-ED.
+           DISPLAY "Imposto de Renda: R$ ", IMPOSTO-ED.
+           DISPLAY "INSS: R$ ", INSS-ED.
+           DISPLAY "Vale-Transporte: R$ ", VALE-TRANSPORTE-ED.
+           DISPLAY "Vale-Refeicao: R$ ", VALE-REFEICAO-ED.
+           DISPLAY "Salario Liquido: R$ ", LIQUIDO-ED.
+
+           PERFORM 3600-CALCULAR-DECIMO-TERCEIRO-E-FGTS
+           PERFORM 3700-ACUMULAR-TOTAIS
+           PERFORM 3800-IMPRIMIR-HOLERITE
+           PERFORM 3900-GRAVAR-AUDITORIA
+           PERFORM 2000-LER-FUNCIONARIO.
+
+       3900-GRAVAR-AUDITORIA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE SPACES TO REG-AUDITORIA
+           STRING WS-DATA-SISTEMA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-HORA-SISTEMA DELIMITED BY SIZE
+               " OPERADOR=" DELIMITED BY SIZE
+               WS-OPERADOR DELIMITED BY SIZE
+               " FUNCIONARIO=" DELIMITED BY SIZE
+               FUNC-NOME DELIMITED BY SIZE
+               " BRUTO=" DELIMITED BY SIZE
+               SALARIO-ED DELIMITED BY SIZE
+               " IRRF=" DELIMITED BY SIZE
+               IMPOSTO-ED DELIMITED BY SIZE
+               " INSS=" DELIMITED BY SIZE
+               INSS-ED DELIMITED BY SIZE
+               " LIQUIDO=" DELIMITED BY SIZE
+               LIQUIDO-ED DELIMITED BY SIZE
+               INTO REG-AUDITORIA
+           WRITE REG-AUDITORIA.
+
+       3600-CALCULAR-DECIMO-TERCEIRO-E-FGTS.
+           COMPUTE WS-DECIMO-TERCEIRO ROUNDED = SalarioBruto / 12
+           COMPUTE WS-FGTS-MENSAL ROUNDED = SalarioBruto * 0,08.
+
+       3700-ACUMULAR-TOTAIS.
+           ADD 1 TO WS-QTD-FUNCIONARIOS
+           ADD SalarioBruto TO WS-TOTAL-BRUTO
+           ADD ImpostoRenda TO WS-TOTAL-IMPOSTO
+           ADD INSS TO WS-TOTAL-INSS
+           ADD SalarioLiquido TO WS-TOTAL-LIQUIDO
+           COMPUTE WS-LIQUIDO-ESPERADO =
+               SalarioBruto - ImpostoRenda - INSS
+               - WS-VALE-TRANSPORTE - FUNC-VALE-REFEICAO
+           IF WS-LIQUIDO-ESPERADO NOT = SalarioLiquido
+               ADD 1 TO WS-QTD-DIVERGENCIAS
+           END-IF.
+
+       3800-IMPRIMIR-HOLERITE.
+           MOVE WS-DECIMO-TERCEIRO TO DECIMO-TERCEIRO-ED
+           MOVE WS-FGTS-MENSAL TO FGTS-ED
+
+           MOVE SPACES TO REG-HOLERITE
+           MOVE ALL "=" TO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "HOLERITE - EMPRESA   COMPETENCIA: "
+               DELIMITED BY SIZE
+               WS-COMPETENCIA DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "MATRICULA: " DELIMITED BY SIZE
+               FUNC-MATRICULA DELIMITED BY SIZE
+               "   FUNCIONARIO: " DELIMITED BY SIZE
+               FUNC-NOME DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "SALARIO BRUTO .......... R$ " DELIMITED BY SIZE
+               SALARIO-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "IMPOSTO DE RENDA ....... R$ " DELIMITED BY SIZE
+               IMPOSTO-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "INSS ................... R$ " DELIMITED BY SIZE
+               INSS-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "VALE-TRANSPORTE ........ R$ " DELIMITED BY SIZE
+               VALE-TRANSPORTE-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "VALE-REFEICAO .......... R$ " DELIMITED BY SIZE
+               VALE-REFEICAO-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "SALARIO LIQUIDO ........ R$ " DELIMITED BY SIZE
+               LIQUIDO-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "PROVISAO 13 SALARIO .... R$ " DELIMITED BY SIZE
+               DECIMO-TERCEIRO-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "DEPOSITO FGTS (8%) ..... R$ " DELIMITED BY SIZE
+               FGTS-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           WRITE REG-HOLERITE.
+
+       3100-CALCULAR-SALARIO-BRUTO.
+           IF HORA-EXTRA-FERIADO
+               MOVE 2,00 TO WS-PERC-HORA-EXTRA
+           ELSE
+               MOVE 1,50 TO WS-PERC-HORA-EXTRA
+           END-IF
+           COMPUTE WS-VALOR-HORA-EXTRA =
+               SalarioHora * WS-PERC-HORA-EXTRA
+           COMPUTE SalarioBruto =
+               (FUNC-HORAS-NORMAIS * SalarioHora)
+               + (FUNC-HORAS-EXTRAS * WS-VALOR-HORA-EXTRA).
+
+       3400-CALCULAR-BENEFICIOS.
+           IF FUNC-VALE-TRANSPORTE-PERC > 0,06
+               COMPUTE WS-VALE-TRANSPORTE = SalarioBruto * 0,06
+           ELSE
+               COMPUTE WS-VALE-TRANSPORTE =
+                   SalarioBruto * FUNC-VALE-TRANSPORTE-PERC
+           END-IF.
+
+       3200-CALCULAR-IRRF.
+           SET IDX-IRRF TO 1
+           SEARCH FAIXA-IRRF
+               WHEN SalarioBruto NOT > IRRF-LIMITE(IDX-IRRF)
+                   COMPUTE ImpostoRenda =
+                       (SalarioBruto * IRRF-ALIQUOTA(IDX-IRRF))
+                       - IRRF-DEDUCAO(IDX-IRRF)
+           END-SEARCH
+           IF ImpostoRenda < 0
+               MOVE 0 TO ImpostoRenda
+           END-IF.
+
+       3300-CALCULAR-INSS.
+           MOVE 0 TO INSS
+           MOVE 0 TO WS-INSS-BASE-ANTERIOR
+           PERFORM VARYING IDX-INSS FROM 1 BY 1
+                   UNTIL IDX-INSS > 4
+               IF SalarioBruto > INSS-LIMITE(IDX-INSS)
+                   COMPUTE INSS = INSS +
+                       ((INSS-LIMITE(IDX-INSS) - WS-INSS-BASE-ANTERIOR)
+                        * INSS-ALIQUOTA(IDX-INSS))
+                   MOVE INSS-LIMITE(IDX-INSS) TO WS-INSS-BASE-ANTERIOR
+               ELSE
+                   COMPUTE INSS = INSS +
+                       ((SalarioBruto - WS-INSS-BASE-ANTERIOR)
+                        * INSS-ALIQUOTA(IDX-INSS))
+                   MOVE SalarioBruto TO WS-INSS-BASE-ANTERIOR
+                   SET IDX-INSS TO 4
+               END-IF
+           END-PERFORM.
+
+       8000-EMITIR-RELATORIO-TOTAIS.
+           MOVE WS-TOTAL-BRUTO TO TOTAL-BRUTO-ED
+           MOVE WS-TOTAL-IMPOSTO TO TOTAL-IMPOSTO-ED
+           MOVE WS-TOTAL-INSS TO TOTAL-INSS-ED
+           MOVE WS-TOTAL-LIQUIDO TO TOTAL-LIQUIDO-ED
+
+           DISPLAY "=== Relatorio de Totais do Lote ==="
+           DISPLAY "Funcionarios processados: ", WS-QTD-FUNCIONARIOS
+           DISPLAY "Total Salario Bruto: R$ ", TOTAL-BRUTO-ED
+           DISPLAY "Total Imposto de Renda: R$ ", TOTAL-IMPOSTO-ED
+           DISPLAY "Total INSS: R$ ", TOTAL-INSS-ED
+           DISPLAY "Total Salario Liquido: R$ ", TOTAL-LIQUIDO-ED
+           DISPLAY "Divergencias de calculo: ", WS-QTD-DIVERGENCIAS
+
+           MOVE SPACES TO REG-HOLERITE
+           MOVE ALL "=" TO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "RELATORIO DE CONTROLE - LOTE  COMPETENCIA: "
+               DELIMITED BY SIZE
+               WS-COMPETENCIA DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "FUNCIONARIOS PROCESSADOS ... " DELIMITED BY SIZE
+               WS-QTD-FUNCIONARIOS DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "TOTAL SALARIO BRUTO ........ R$ " DELIMITED BY SIZE
+               TOTAL-BRUTO-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "TOTAL IMPOSTO DE RENDA ..... R$ " DELIMITED BY SIZE
+               TOTAL-IMPOSTO-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "TOTAL INSS .................. R$ " DELIMITED BY SIZE
+               TOTAL-INSS-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "TOTAL SALARIO LIQUIDO ....... R$ " DELIMITED BY SIZE
+               TOTAL-LIQUIDO-ED DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE
+           MOVE SPACES TO REG-HOLERITE
+           STRING "DIVERGENCIAS DE CALCULO ..... " DELIMITED BY SIZE
+               WS-QTD-DIVERGENCIAS DELIMITED BY SIZE
+               INTO REG-HOLERITE
+           WRITE REG-HOLERITE.
