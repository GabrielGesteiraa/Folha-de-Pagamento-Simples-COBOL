@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Rescisao.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "data/FUNCIONARIOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ARQ-AUDITORIA ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-FUNCIONARIOS
+           LABEL RECORDS ARE STANDARD.
+           COPY EMPFUNC.
+
+       FD  ARQ-AUDITORIA
+           LABEL RECORDS ARE STANDARD.
+       01 REG-AUDITORIA         PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPERADOR            PIC X(20).
+       01 WS-DATA-HORA-SISTEMA.
+           05 WS-DATA-SISTEMA     PIC 9(8).
+           05 WS-HORA-SISTEMA     PIC 9(6).
+       01 WS-FIM-ARQUIVO        PIC X(1) VALUE "N".
+           88 FIM-DE-ARQUIVO    VALUE "S".
+       01 WS-ACHOU-FUNCIONARIO  PIC X(1) VALUE "N".
+           88 ACHOU-FUNCIONARIO VALUE "S".
+
+       01 WS-MATRICULA-PROCURADA PIC 9(5).
+       01 WS-TIPO-AVISO          PIC X(1).
+           88 AVISO-TRABALHADO   VALUE "T".
+           88 AVISO-INDENIZADO   VALUE "I".
+       01 WS-DIAS-TRABALHADOS-MES PIC 9(2).
+       01 WS-MESES-TRABALHADOS-ANO PIC 9(2).
+       01 WS-ANOS-COMPLETOS-EMPRESA PIC 9(2).
+       01 WS-TOTAL-MESES-EMPRESA PIC 9(3).
+
+       01 WS-CALCULOS-RESCISAO.
+           05 WS-SALARIO-BASE-MENSAL   PIC 9(7)V99.
+           05 WS-DIAS-AVISO            PIC 9(3).
+           05 WS-SALDO-SALARIO         PIC 9(7)V99.
+           05 SALDO-SALARIO-ED         PIC ZZZZZZ9,99.
+           05 WS-AVISO-INDENIZADO      PIC 9(7)V99.
+           05 AVISO-INDENIZADO-ED      PIC ZZZZZZ9,99.
+           05 WS-FERIAS-PROPORCIONAIS  PIC 9(7)V99.
+           05 FERIAS-PROPORCIONAIS-ED  PIC ZZZZZZ9,99.
+           05 WS-TERCO-FERIAS          PIC 9(7)V99.
+           05 TERCO-FERIAS-ED          PIC ZZZZZZ9,99.
+           05 WS-DECIMO-TERCEIRO-PROP  PIC 9(7)V99.
+           05 DECIMO-TERCEIRO-PROP-ED  PIC ZZZZZZ9,99.
+           05 WS-FGTS-ACUMULADO        PIC 9(7)V99.
+           05 WS-FGTS-MULTA            PIC 9(7)V99.
+           05 FGTS-MULTA-ED            PIC ZZZZZZ9,99.
+           05 WS-TOTAL-RESCISAO        PIC 9(7)V99.
+           05 TOTAL-RESCISAO-ED        PIC ZZZZZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-CALCULAR-RESCISAO.
+           DISPLAY "Sistema de Calculo de Rescisao".
+           DISPLAY "Digite o nome do responsavel pelo calculo: ".
+           ACCEPT WS-OPERADOR.
+           DISPLAY "Digite a matricula do funcionario: ".
+           ACCEPT WS-MATRICULA-PROCURADA.
+           OPEN INPUT ARQ-FUNCIONARIOS
+           PERFORM 1000-LOCALIZAR-FUNCIONARIO
+           CLOSE ARQ-FUNCIONARIOS
+           IF NOT ACHOU-FUNCIONARIO
+               DISPLAY "Funcionario nao encontrado no cadastro."
+           ELSE
+               PERFORM 2000-SOLICITAR-DADOS-RESCISAO
+               PERFORM 3000-CALCULAR-VERBAS
+               PERFORM 4000-EMITIR-RESULTADO
+               PERFORM 5000-GRAVAR-AUDITORIA
+           END-IF
+           STOP RUN.
+
+       1000-LOCALIZAR-FUNCIONARIO.
+           READ ARQ-FUNCIONARIOS
+               AT END MOVE "S" TO WS-FIM-ARQUIVO
+           END-READ
+           PERFORM UNTIL FIM-DE-ARQUIVO OR ACHOU-FUNCIONARIO
+               IF FUNC-MATRICULA = WS-MATRICULA-PROCURADA
+                   MOVE "S" TO WS-ACHOU-FUNCIONARIO
+               ELSE
+                   READ ARQ-FUNCIONARIOS
+                       AT END MOVE "S" TO WS-FIM-ARQUIVO
+                   END-READ
+               END-IF
+           END-PERFORM.
+
+       2000-SOLICITAR-DADOS-RESCISAO.
+           DISPLAY "Funcionario: ", FUNC-NOME
+           DISPLAY "Tipo de aviso previo (T-Trabalhado / ",
+               "I-Indenizado): ".
+           ACCEPT WS-TIPO-AVISO.
+           DISPLAY "Dias trabalhados no mes do desligamento: ".
+           ACCEPT WS-DIAS-TRABALHADOS-MES.
+           DISPLAY "Meses trabalhados no ano corrente: ".
+           ACCEPT WS-MESES-TRABALHADOS-ANO.
+           DISPLAY "Anos completos de empresa: ".
+           ACCEPT WS-ANOS-COMPLETOS-EMPRESA.
+           DISPLAY "Total de meses trabalhados na empresa: ".
+           ACCEPT WS-TOTAL-MESES-EMPRESA.
+
+       3000-CALCULAR-VERBAS.
+           COMPUTE WS-SALARIO-BASE-MENSAL =
+               FUNC-HORAS-NORMAIS * FUNC-SALARIO-HORA
+
+           COMPUTE WS-SALDO-SALARIO ROUNDED =
+               WS-SALARIO-BASE-MENSAL / 30 * WS-DIAS-TRABALHADOS-MES
+
+           COMPUTE WS-DIAS-AVISO =
+               30 + (WS-ANOS-COMPLETOS-EMPRESA * 3)
+           IF WS-DIAS-AVISO > 90
+               MOVE 90 TO WS-DIAS-AVISO
+           END-IF
+
+           IF AVISO-INDENIZADO
+               COMPUTE WS-AVISO-INDENIZADO ROUNDED =
+                   WS-SALARIO-BASE-MENSAL / 30 * WS-DIAS-AVISO
+           ELSE
+               MOVE 0 TO WS-AVISO-INDENIZADO
+           END-IF
+
+           COMPUTE WS-FERIAS-PROPORCIONAIS ROUNDED =
+               WS-SALARIO-BASE-MENSAL / 12 * WS-MESES-TRABALHADOS-ANO
+           COMPUTE WS-TERCO-FERIAS ROUNDED =
+               WS-FERIAS-PROPORCIONAIS / 3
+
+           COMPUTE WS-DECIMO-TERCEIRO-PROP ROUNDED =
+               WS-SALARIO-BASE-MENSAL / 12 * WS-MESES-TRABALHADOS-ANO
+
+           COMPUTE WS-FGTS-ACUMULADO ROUNDED =
+               WS-SALARIO-BASE-MENSAL * 0,08 * WS-TOTAL-MESES-EMPRESA
+           COMPUTE WS-FGTS-MULTA ROUNDED =
+               WS-FGTS-ACUMULADO * 0,40
+
+           COMPUTE WS-TOTAL-RESCISAO =
+               WS-SALDO-SALARIO + WS-AVISO-INDENIZADO
+               + WS-FERIAS-PROPORCIONAIS + WS-TERCO-FERIAS
+               + WS-DECIMO-TERCEIRO-PROP + WS-FGTS-MULTA.
+
+       4000-EMITIR-RESULTADO.
+           MOVE WS-SALDO-SALARIO TO SALDO-SALARIO-ED
+           MOVE WS-AVISO-INDENIZADO TO AVISO-INDENIZADO-ED
+           MOVE WS-FERIAS-PROPORCIONAIS TO FERIAS-PROPORCIONAIS-ED
+           MOVE WS-TERCO-FERIAS TO TERCO-FERIAS-ED
+           MOVE WS-DECIMO-TERCEIRO-PROP TO DECIMO-TERCEIRO-PROP-ED
+           MOVE WS-FGTS-MULTA TO FGTS-MULTA-ED
+           MOVE WS-TOTAL-RESCISAO TO TOTAL-RESCISAO-ED
+
+           DISPLAY "=== Termo de Rescisao - ", FUNC-NOME, " ==="
+           DISPLAY "Saldo de Salario: R$ ", SALDO-SALARIO-ED
+           IF AVISO-INDENIZADO
+               DISPLAY "Aviso Previo Indenizado: R$ ",
+                   AVISO-INDENIZADO-ED
+           ELSE
+               DISPLAY "Aviso Previo Trabalhado: ja incluso no ",
+                   "saldo de salario, sem indenizacao adicional"
+           END-IF
+           DISPLAY "Ferias Proporcionais: R$ ", FERIAS-PROPORCIONAIS-ED
+           DISPLAY "Um Terco de Ferias: R$ ", TERCO-FERIAS-ED
+           DISPLAY "13 Salario Proporcional: R$ ",
+               DECIMO-TERCEIRO-PROP-ED
+           DISPLAY "Multa FGTS (40%): R$ ", FGTS-MULTA-ED
+           DISPLAY "Total da Rescisao: R$ ", TOTAL-RESCISAO-ED.
+
+       5000-GRAVAR-AUDITORIA.
+           OPEN EXTEND ARQ-AUDITORIA
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE SPACES TO REG-AUDITORIA
+           STRING WS-DATA-SISTEMA DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-HORA-SISTEMA DELIMITED BY SIZE
+               " OPERADOR=" DELIMITED BY SIZE
+               WS-OPERADOR DELIMITED BY SIZE
+               " RESCISAO FUNCIONARIO=" DELIMITED BY SIZE
+               FUNC-NOME DELIMITED BY SIZE
+               " TOTAL=" DELIMITED BY SIZE
+               TOTAL-RESCISAO-ED DELIMITED BY SIZE
+               INTO REG-AUDITORIA
+           WRITE REG-AUDITORIA
+           CLOSE ARQ-AUDITORIA.
