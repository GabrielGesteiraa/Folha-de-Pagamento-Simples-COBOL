@@ -0,0 +1,12 @@
+      *> Layout do registro do cadastro mestre de funcionarios.
+       01 REG-FUNCIONARIO.
+           05 FUNC-MATRICULA           PIC 9(5).
+           05 FUNC-NOME                PIC X(30).
+           05 FUNC-HORAS-NORMAIS       PIC 9(3).
+           05 FUNC-HORAS-EXTRAS        PIC 9(3).
+           05 FUNC-TIPO-HORA-EXTRA     PIC X(1).
+               88 HORA-EXTRA-NORMAL    VALUE "N".
+               88 HORA-EXTRA-FERIADO   VALUE "F".
+           05 FUNC-SALARIO-HORA        PIC 9(5)V99.
+           05 FUNC-VALE-TRANSPORTE-PERC PIC 9V99.
+           05 FUNC-VALE-REFEICAO       PIC 9(3)V99.
